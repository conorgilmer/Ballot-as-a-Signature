@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook:  VotesRec.cpy
+      * Purpose:   FD record layout for the generated-votes file
+      *            (votes_output.dat), shared by SubSTVGenVote,
+      *            SubSTVListVotes and SubSTVCount so the ballot-id/
+      *            ranking-text layout stays in sync across all three.
+      ******************************************************************
+       01  VOTES-RECORD.
+           05 VR-BALLOT-ID      PIC 9(6).
+           05 VR-RANKING        PIC X(274).
