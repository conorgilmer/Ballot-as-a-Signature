@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook:  BallotRec.cpy
+      * Purpose:   Scratch working-storage layout SubSTVGenVote builds
+      *            a ranking into (seed 1..N, then shuffle) before it
+      *            is flattened to ranking text and written to the
+      *            votes file via VotesRec.cpy's VOTES-RECORD.
+      ******************************************************************
+       01  BALLOT-RECORD.
+           05 BALLOT-ID           PIC 9(6).
+           05 BALLOT-CAND-COUNT   PIC 9(3).
+           05 BALLOT-RANKING.
+               10 BALLOT-PREF     PIC 9(3) OCCURS 40 TIMES.
