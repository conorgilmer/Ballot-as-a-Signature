@@ -12,13 +12,46 @@
        SELECT OUTPUT-FILE
            ASSIGN TO 'permutations_output.dat'
            ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL.
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS OUTPUT-FILE-STATUS.
+       SELECT N-VALUES-FILE
+           ASSIGN TO 'n_values_input.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS N-VALUES-FILE-STATUS.
+       SELECT CAND-FILE
+           ASSIGN TO 'candidate_names.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CAND-FILE-STATUS.
+       SELECT JSON-FILE
+           ASSIGN TO 'permutations_output.json'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS JSON-FILE-STATUS.
+       SELECT CHECKPOINT-FILE
+           ASSIGN TO 'stv_perm_checkpoint.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CKPT-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  OUTPUT-FILE         RECORD CONTAINS 50 CHARACTERS.
        01  OUTPUT-RECORD.
          05 OUT-REC-ROW          PIC X(50).
 
+       FD  N-VALUES-FILE        RECORD CONTAINS 3 CHARACTERS.
+       01  N-VALUES-RECORD      PIC 9(3).
+
+       FD  CAND-FILE            RECORD CONTAINS 20 CHARACTERS.
+       01  CAND-NAME-REC        PIC X(20).
+
+       FD  JSON-FILE            RECORD CONTAINS 80 CHARACTERS.
+       01  JSON-RECORD          PIC X(80).
+
+       FD  CHECKPOINT-FILE      RECORD CONTAINS 32 CHARACTERS.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-SAVED-N       PIC 9(12).
+           05 CKPT-SAVED-R       PIC 9(12).
+           05 CKPT-SAVED-PAGE    PIC 9(4).
+           05 CKPT-SAVED-LINES   PIC 9(4).
+
        WORKING-STORAGE SECTION.
        77 I PIC 9(12).
        77 F PIC 9(12) VALUE 1.
@@ -26,22 +59,55 @@
        77 R PIC 9(12).
        77 U PIC 9(12).
        77 P PIC 9(12).
+       77 N-FACTORIAL PIC 9(12).
        77 Z PIC Z9(12)9.
+       77 N-VALUES-FILE-STATUS  PIC XX VALUE '00'.
+       77 N-VALUES-EOF-SWITCH   PIC X VALUE 'N'.
+       77 OVERFLOW-SWITCH       PIC X VALUE 'N'.
+       77 CSV-SWITCH            PIC X VALUE 'N'.
+       01 CSV-ROW               PIC X(50).
+       77 OUTPUT-FILE-STATUS    PIC XX VALUE '00'.
+       77 RUN-DATE              PIC 9(8).
+       77 RUN-TIME              PIC 9(8).
+       01 RUN-HEADER-ROW        PIC X(50).
+       77 CAND-FILE-STATUS      PIC XX VALUE '00'.
+       77 CAND-EOF-SWITCH       PIC X VALUE 'N'.
+       77 CAND-LOADED-SWITCH    PIC X VALUE 'N'.
+       77 CAND-COUNT            PIC 9(3) VALUE ZERO.
+       77 CAND-IDX              PIC 9(3).
+       01 CAND-NAMES-AREA.
+           05 CAND-NAME         PIC X(20) OCCURS 40 TIMES.
+       77 PAGE-NUM               PIC 9(4).
+       77 LINE-COUNT             PIC 9(4).
+       77 LINES-PER-PAGE         PIC 9(4) VALUE 20.
+       01 PAGE-HEADER-ROW        PIC X(50).
+       77 GRAND-TOTAL            PIC 9(13) VALUE ZERO.
+       77 GT-OVERFLOW-SWITCH     PIC X VALUE 'N'.
+       77 GTZ                    PIC Z(12)9.
+       01 GRAND-TOTAL-ROW        PIC X(50).
+       77 JSON-FILE-STATUS       PIC XX VALUE '00'.
+       77 JSON-SWITCH            PIC X VALUE 'N'.
+       01 JSON-ROW               PIC X(80).
+       77 CKPT-FILE-STATUS       PIC XX VALUE '00'.
+       77 CKPT-FOUND-SWITCH      PIC X VALUE 'N'.
+       77 CKPT-RESUME-SWITCH     PIC X VALUE 'N'.
+       77 CKPT-AUTO-RESUME       PIC X VALUE SPACE.
+       77 START-R                PIC 9(12) VALUE 1.
 
        01  OUTPUT-TITLE.
-           05 filler         PIC XX.
+           05 filler         PIC XX VALUE SPACES.
            05 out-cand-t     PIC X(10) VALUE "Candidates".
-           05 filler         PIC XX.
+           05 filler         PIC XX VALUE SPACES.
            05 out-pref-t     PIC X(12) VALUE "Preferences".
-           05 filler         PIC XX.
+           05 filler         PIC XX VALUE SPACES.
            05 out-perm-t     PIC X(12) VALUE "Permutations".
 
        01  OUTPUT-ROW.
-           05 filler         PIC XX.
+           05 filler         PIC XX VALUE SPACES.
            05 out-cand       PIC Z(9)9.
-           05 filler         PIC XX.
+           05 filler         PIC XX VALUE SPACES.
            05 out-pref       PIC Z(11)9.
-           05 filler         PIC XX.
+           05 filler         PIC XX VALUE SPACES.
            05 out-perm       PIC Z(11)9.
 
        PROCEDURE DIVISION.
@@ -49,28 +115,348 @@
        START-ROUTINE.
            display 'Opening files'.
       *     OPEN INPUT INPUT-FILE.
-           display "open file for output".
-           OPEN OUTPUT OUTPUT-FILE.
-
-       OUTPUT-TITLE-ROUTINE.
-           move OUTPUT-TITLE to OUT-REC-ROW.
-           write OUTPUT-RECORD.
-
+           display "open file for output - appending run history".
+           OPEN EXTEND OUTPUT-FILE.
+           IF OUTPUT-FILE-STATUS = '35'
+               OPEN OUTPUT OUTPUT-FILE
+           END-IF.
 
        MAIN-PROCEDURE.
-           DISPLAY "Enter the number of Candidates N ".
-           ACCEPT N.
-           DISPLAY OUTPUT-TITLE.
-           PERFORM PERM-PARA varying R FROM 1 BY 1 UNTIL R > N.
+           ACCEPT CKPT-AUTO-RESUME FROM ENVIRONMENT
+               "STV_PERM_AUTO_RESUME".
+           DISPLAY "Write output as CSV instead of fixed-width? (Y/N) ".
+           ACCEPT CSV-SWITCH.
+           DISPLAY "Also write results as JSON records? (Y/N) ".
+           ACCEPT JSON-SWITCH.
+           IF JSON-SWITCH = 'Y'
+               OPEN OUTPUT JSON-FILE
+           END-IF.
+           PERFORM LOAD-CAND-NAMES-PARA.
+           IF CAND-LOADED-SWITCH = 'Y'
+               display "candidate name file found - using named slate"
+               PERFORM PROCESS-ONE-CONSTITUENCY-PARA
+           ELSE
+               OPEN INPUT N-VALUES-FILE
+               IF N-VALUES-FILE-STATUS = '00'
+                   display "batch mode: reading N values"
+                   PERFORM PROCESS-N-VALUES-FILE-PARA
+                       UNTIL N-VALUES-EOF-SWITCH = 'Y'
+                   CLOSE N-VALUES-FILE
+               ELSE
+                   DISPLAY "Enter the number of Candidates N "
+                   ACCEPT N
+                   PERFORM PROCESS-ONE-CONSTITUENCY-PARA
+               END-IF
+           END-IF.
            display "closing output file".
            close OUTPUT-FILE.
+           IF JSON-SWITCH = 'Y'
+               CLOSE JSON-FILE
+           END-IF.
            display '*** The End ***'.
            STOP RUN.
 
+       PROCESS-N-VALUES-FILE-PARA.
+           READ N-VALUES-FILE INTO N
+               AT END
+                   MOVE 'Y' TO N-VALUES-EOF-SWITCH
+               NOT AT END
+                   PERFORM PROCESS-ONE-CONSTITUENCY-PARA
+           END-READ.
+
+       PROCESS-ONE-CONSTITUENCY-PARA.
+           MOVE 'N' TO OVERFLOW-SWITCH.
+           MOVE 'N' TO GT-OVERFLOW-SWITCH.
+           MOVE ZERO TO GRAND-TOTAL.
+           MOVE 1 TO PAGE-NUM.
+           MOVE ZERO TO LINE-COUNT.
+           PERFORM WRITE-RUN-HEADER-PARA.
+           IF CAND-LOADED-SWITCH = 'Y'
+               PERFORM WRITE-CAND-LIST-PARA
+           END-IF.
+           PERFORM CACHE-N-FACTORIAL-PARA.
+           IF OVERFLOW-SWITCH = 'N'
+               MOVE 1 TO START-R
+               PERFORM CHECK-CHECKPOINT-PARA
+               IF START-R = 1
+                   PERFORM WRITE-PAGE-HEADER-PARA
+               END-IF
+               PERFORM PERM-PARA varying R FROM START-R BY 1
+                   UNTIL R > N OR OVERFLOW-SWITCH = 'Y'
+               IF OVERFLOW-SWITCH = 'N' AND START-R <= N
+                   PERFORM WRITE-GRAND-TOTAL-PARA
+               END-IF
+           END-IF.
+           PERFORM CLEAR-CHECKPOINT-PARA.
+
+      ******************************************************************
+      * CHECK-CHECKPOINT-PARA / CLEAR-CHECKPOINT-PARA - a killed job or
+      * a reboot partway through a large candidate field used to mean
+      * starting the whole R loop over from R=1 on the next run. Look
+      * for a checkpoint left by a previous run for this same N and,
+      * if found, offer to resume from the next R instead of
+      * recomputing everything already written to OUTPUT-FILE. The
+      * checkpoint is cleared once a constituency's R loop runs to
+      * completion, so a finished run never offers a stale resume.
+      ******************************************************************
+       CHECK-CHECKPOINT-PARA.
+           MOVE 'N' TO CKPT-FOUND-SWITCH.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-FILE-STATUS = '00'
+               READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                   NOT AT END
+                       IF CKPT-SAVED-N = N
+                           MOVE 'Y' TO CKPT-FOUND-SWITCH
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           IF CKPT-FOUND-SWITCH = 'Y'
+               COMPUTE START-R = CKPT-SAVED-R + 1
+               DISPLAY "Checkpoint found for N=" N " - last "
+                   "completed R was " CKPT-SAVED-R "."
+               IF CKPT-AUTO-RESUME = 'Y' OR CKPT-AUTO-RESUME = 'N'
+                   MOVE CKPT-AUTO-RESUME TO CKPT-RESUME-SWITCH
+                   DISPLAY "STV_PERM_AUTO_RESUME=" CKPT-AUTO-RESUME
+                       " - resume decision made without a prompt."
+               ELSE
+                   DISPLAY "Resume from R=" START-R
+                       " instead of starting over at R=1? (Y/N) "
+                   ACCEPT CKPT-RESUME-SWITCH
+               END-IF
+               IF CKPT-RESUME-SWITCH NOT = 'Y'
+                   MOVE 1 TO START-R
+               ELSE
+                   MOVE CKPT-SAVED-PAGE TO PAGE-NUM
+                   MOVE CKPT-SAVED-LINES TO LINE-COUNT
+                   IF START-R > N
+                       DISPLAY "N=" N " was already fully "
+                           "processed per the checkpoint."
+                   END-IF
+               END-IF
+           END-IF.
+
+       CLEAR-CHECKPOINT-PARA.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+      ******************************************************************
+      * WRITE-CHECKPOINT-PARA - record the R just completed for this N
+      * so a later run can pick up from R+1 instead of recomputing it.
+      ******************************************************************
+       WRITE-CHECKPOINT-PARA.
+           MOVE N TO CKPT-SAVED-N.
+           MOVE R TO CKPT-SAVED-R.
+           MOVE PAGE-NUM TO CKPT-SAVED-PAGE.
+           MOVE LINE-COUNT TO CKPT-SAVED-LINES.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+      ******************************************************************
+      * CACHE-N-FACTORIAL-PARA - FACTORIAL(N) never changes across the
+      * R loop for a given constituency, so compute it once here and
+      * reuse it for every R instead of recomputing it on every pass.
+      ******************************************************************
+       CACHE-N-FACTORIAL-PARA.
+           COMPUTE N-FACTORIAL = FACTORIAL(N)
+               ON SIZE ERROR
+                   MOVE 'Y' TO OVERFLOW-SWITCH
+                   DISPLAY "*** Value too large for N given: N=" N
+                       " ***"
+                   MOVE SPACES TO OUT-REC-ROW
+                   STRING "Value too large for N given - "
+                       "permutation count exceeds field capacity"
+                       DELIMITED BY SIZE
+                       INTO OUT-REC-ROW
+                   WRITE OUTPUT-RECORD
+           END-COMPUTE.
+
+      ******************************************************************
+      * WRITE-RUN-HEADER-PARA - stamp each constituency's table with
+      * the run date/time and the N entered, so the accumulating
+      * history file shows when every table was produced.
+      ******************************************************************
+       WRITE-RUN-HEADER-PARA.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT RUN-TIME FROM TIME.
+           MOVE SPACES TO RUN-HEADER-ROW.
+           STRING "Run " DELIMITED BY SIZE
+               RUN-DATE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               RUN-TIME DELIMITED BY SIZE
+               "  N=" DELIMITED BY SIZE
+               N DELIMITED BY SIZE
+               INTO RUN-HEADER-ROW
+           END-STRING.
+           DISPLAY RUN-HEADER-ROW.
+           IF CSV-SWITCH = 'N'
+               MOVE RUN-HEADER-ROW TO OUT-REC-ROW
+               WRITE OUTPUT-RECORD
+           END-IF.
+
+      ******************************************************************
+      * LOAD-CAND-NAMES-PARA - read a candidate-name list (one name
+      * per line) instead of taking a bare ACCEPT N, when the file is
+      * present. N is derived from the number of names read.
+      ******************************************************************
+       LOAD-CAND-NAMES-PARA.
+           MOVE 'N' TO CAND-LOADED-SWITCH.
+           MOVE ZERO TO CAND-COUNT.
+           MOVE 'N' TO CAND-EOF-SWITCH.
+           OPEN INPUT CAND-FILE.
+           IF CAND-FILE-STATUS = '00'
+               PERFORM READ-CAND-NAME-PARA UNTIL CAND-EOF-SWITCH = 'Y'
+               CLOSE CAND-FILE
+               IF CAND-COUNT > ZERO
+                   MOVE 'Y' TO CAND-LOADED-SWITCH
+                   MOVE CAND-COUNT TO N
+               END-IF
+           END-IF.
+
+       READ-CAND-NAME-PARA.
+           READ CAND-FILE INTO CAND-NAME-REC
+               AT END
+                   MOVE 'Y' TO CAND-EOF-SWITCH
+               NOT AT END
+                   IF CAND-COUNT < 40
+                       ADD 1 TO CAND-COUNT
+                       MOVE CAND-NAME-REC TO CAND-NAME(CAND-COUNT)
+                   ELSE
+                       DISPLAY "*** candidate_names.dat has more "
+                           "than 40 names - only the first 40 "
+                           "will be used ***"
+                       MOVE 'Y' TO CAND-EOF-SWITCH
+                   END-IF
+           END-READ.
+
+      ******************************************************************
+      * WRITE-CAND-LIST-PARA - write the loaded candidate slate to the
+      * output file under the run header, so each constituency's
+      * permutation table is traceable to the names it was run for.
+      ******************************************************************
+       WRITE-CAND-LIST-PARA.
+           PERFORM WRITE-ONE-CAND-PARA VARYING CAND-IDX FROM 1 BY 1
+               UNTIL CAND-IDX > CAND-COUNT.
+
+       WRITE-ONE-CAND-PARA.
+           MOVE SPACES TO RUN-HEADER-ROW.
+           STRING "  Candidate " DELIMITED BY SIZE
+               CAND-IDX DELIMITED BY SIZE
+               ": " DELIMITED BY SIZE
+               FUNCTION TRIM(CAND-NAME(CAND-IDX)) DELIMITED BY SIZE
+               INTO RUN-HEADER-ROW
+           END-STRING.
+           DISPLAY RUN-HEADER-ROW.
+           IF CSV-SWITCH = 'N'
+               MOVE RUN-HEADER-ROW TO OUT-REC-ROW
+               WRITE OUTPUT-RECORD
+           END-IF.
+
+      ******************************************************************
+      * WRITE-PAGE-HEADER-PARA / WRITE-TITLE-ROW-PARA - start a new
+      * page of the report: print the page number, then repeat the
+      * column titles, so a long run for a big candidate field reads
+      * as labelled pages instead of one unbroken block.
+      ******************************************************************
+       WRITE-PAGE-HEADER-PARA.
+           MOVE SPACES TO PAGE-HEADER-ROW.
+           STRING "Page " DELIMITED BY SIZE
+               PAGE-NUM DELIMITED BY SIZE
+               INTO PAGE-HEADER-ROW
+           END-STRING.
+           DISPLAY PAGE-HEADER-ROW.
+           IF CSV-SWITCH = 'N'
+               MOVE PAGE-HEADER-ROW TO OUT-REC-ROW
+               WRITE OUTPUT-RECORD
+           END-IF.
+           PERFORM WRITE-TITLE-ROW-PARA.
+           ADD 1 TO PAGE-NUM.
+           MOVE ZERO TO LINE-COUNT.
+
+       WRITE-TITLE-ROW-PARA.
+           DISPLAY OUTPUT-TITLE.
+           IF CSV-SWITCH = 'Y'
+               MOVE SPACES TO CSV-ROW
+               STRING FUNCTION TRIM(out-cand-t) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(out-pref-t) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(out-perm-t) DELIMITED BY SIZE
+                   INTO CSV-ROW
+               MOVE CSV-ROW TO OUT-REC-ROW
+           ELSE
+               move OUTPUT-TITLE to OUT-REC-ROW
+           END-IF.
+           write OUTPUT-RECORD.
+
+      ******************************************************************
+      * WRITE-GRAND-TOTAL-PARA - print the running total of the
+      * permutation figures accumulated across every R for this
+      * constituency, as the overall ballot-secrecy risk picture cares
+      * about the combined ranking space, not just each R in isolation.
+      ******************************************************************
+       WRITE-GRAND-TOTAL-PARA.
+           MOVE SPACES TO GRAND-TOTAL-ROW.
+           IF GT-OVERFLOW-SWITCH = 'Y'
+               STRING "Grand Total (all R) exceeds field capacity"
+                   DELIMITED BY SIZE
+                   INTO GRAND-TOTAL-ROW
+               END-STRING
+           ELSE
+               MOVE GRAND-TOTAL TO GTZ
+               IF CSV-SWITCH = 'Y'
+                   STRING "Grand Total,," DELIMITED BY SIZE
+                       FUNCTION TRIM(GTZ) DELIMITED BY SIZE
+                       INTO GRAND-TOTAL-ROW
+                   END-STRING
+               ELSE
+                   STRING "Grand Total (all R): " DELIMITED BY SIZE
+                       GTZ DELIMITED BY SIZE
+                       INTO GRAND-TOTAL-ROW
+                   END-STRING
+               END-IF
+           END-IF.
+           DISPLAY GRAND-TOTAL-ROW.
+           MOVE GRAND-TOTAL-ROW TO OUT-REC-ROW.
+           WRITE OUTPUT-RECORD.
+
+      ******************************************************************
+      * WRITE-JSON-ROW-PARA - serialize the current candidate/
+      * preference/permutation row as a JSON object, one per line, to
+      * the separate JSON feed file our results dashboard ingests.
+      ******************************************************************
+       WRITE-JSON-ROW-PARA.
+           MOVE SPACES TO JSON-ROW.
+           STRING '{"candidates":' DELIMITED BY SIZE
+               FUNCTION TRIM(out-cand) DELIMITED BY SIZE
+               ',"preferences":' DELIMITED BY SIZE
+               FUNCTION TRIM(out-pref) DELIMITED BY SIZE
+               ',"permutations":' DELIMITED BY SIZE
+               FUNCTION TRIM(out-perm) DELIMITED BY SIZE
+               '}' DELIMITED BY SIZE
+               INTO JSON-ROW
+           END-STRING.
+           MOVE JSON-ROW TO JSON-RECORD.
+           WRITE JSON-RECORD.
+
        PERM-PARA.
-           COMPUTE U = FACTORIAL(N)/FACTORIAL(N - R).
-      *    DISPLAY "Permutations N!/(n-r)! = " U.
-           PERFORM DISPLAY-PARA.
+           COMPUTE U = N-FACTORIAL / FACTORIAL(N - R)
+               ON SIZE ERROR
+                   PERFORM OVERFLOW-PARA
+               NOT ON SIZE ERROR
+                   PERFORM DISPLAY-PARA
+           END-COMPUTE.
+
+       OVERFLOW-PARA.
+           MOVE 'Y' TO OVERFLOW-SWITCH.
+           DISPLAY "*** Value too large for N/R given: N=" N
+               " R=" R " ***".
+           MOVE SPACES TO OUT-REC-ROW.
+           STRING "Value too large for N/R given - permutation "
+               "count exceeds field capacity" DELIMITED BY SIZE
+               INTO OUT-REC-ROW.
+           WRITE OUTPUT-RECORD.
 
        DISPLAY-PARA.
            move N to Z.
@@ -79,8 +465,31 @@
            move U to Z.
            MOVE Z to out-perm.
            DISPLAY OUTPUT-ROW.
-           MOVE OUTPUT-ROW to OUT-REC-ROW.
+           ADD U TO GRAND-TOTAL
+               ON SIZE ERROR
+                   MOVE 'Y' TO GT-OVERFLOW-SWITCH
+           END-ADD.
+           IF CSV-SWITCH = 'Y'
+               MOVE SPACES TO CSV-ROW
+               STRING FUNCTION TRIM(out-cand) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(out-pref) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(out-perm) DELIMITED BY SIZE
+                   INTO CSV-ROW
+               MOVE CSV-ROW TO OUT-REC-ROW
+           ELSE
+               MOVE OUTPUT-ROW to OUT-REC-ROW
+           END-IF.
            write OUTPUT-RECORD.
+           IF JSON-SWITCH = 'Y'
+               PERFORM WRITE-JSON-ROW-PARA
+           END-IF.
+           ADD 1 TO LINE-COUNT.
+           IF LINE-COUNT >= LINES-PER-PAGE AND R < N
+               PERFORM WRITE-PAGE-HEADER-PARA
+           END-IF.
+           PERFORM WRITE-CHECKPOINT-PARA.
 
 
        END PROGRAM STVPermutationsC.
