@@ -2,12 +2,22 @@
       * Author:    Conor Gilmer
       * Date:      30/12/2022
       * Purpose:   permutations,combinations factorials etc.
-      * Tectonics: cobc
+      * Tectonics: cobc -fintrinsics=FACTORIAL
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SubSTVPermnPr.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CAND-FILE
+           ASSIGN TO 'candidate_names.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CAND-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CAND-FILE            RECORD CONTAINS 20 CHARACTERS.
+       01  CAND-NAME-REC        PIC X(20).
 
        WORKING-STORAGE SECTION.
        77 I PIC 9(12).
@@ -16,7 +26,26 @@
        77 R PIC 9(12).
        77 U PIC 9(12).
        77 P PIC 9(12).
+       77 R-FACT PIC 9(12).
+       77 C PIC 9(12).
        77 Z PIC Z9(12)9.
+       77 OVERFLOW-SWITCH PIC X VALUE 'N'.
+       77 WS-INPUT PIC X(12).
+       77 WS-AGAIN PIC X VALUE 'Y'.
+       77 CAND-FILE-STATUS PIC XX VALUE '00'.
+       77 CAND-EOF-SWITCH PIC X VALUE 'N'.
+       77 CAND-LOADED-SWITCH PIC X VALUE 'N'.
+       77 CAND-COUNT PIC 9(3) VALUE ZERO.
+       77 CAND-IDX PIC 9(3).
+       01 CAND-NAMES-AREA.
+           05 CAND-NAME PIC X(20) OCCURS 40 TIMES.
+       77 QUOTA-SWITCH PIC X VALUE 'N'.
+       77 VALID-POLL PIC 9(9) VALUE ZERO.
+       77 DROOP-QUOTA PIC 9(9) VALUE ZERO.
+       77 QZ PIC Z(8)9.
+       77 RECON-SWITCH PIC X VALUE 'N'.
+       77 RECON-U PIC 9(12).
+       77 RECON-OVERFLOW-SWITCH PIC X VALUE 'N'.
 
        01  OUTPUT-TITLE.
            05 filler         PIC XX.
@@ -25,6 +54,8 @@
            05 out-pref-t     PIC X(12) VALUE "Preferences".
            05 filler         PIC XX.
            05 out-perm-t     PIC X(12) VALUE "Permutations".
+           05 filler         PIC XX.
+           05 out-comb-t     PIC X(12) VALUE "Combinations".
 
        01  OUTPUT-ROW.
            05 filler         PIC XX.
@@ -33,34 +64,249 @@
            05 out-pref       PIC Z(11)9.
            05 filler         PIC XX.
            05 out-perm       PIC Z(11)9.
+           05 filler         PIC XX.
+           05 out-comb       PIC Z(11)9.
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+       01  LK-N PIC 9(12).
+       01  LK-R PIC 9(12).
+
+       PROCEDURE DIVISION USING LK-N LK-R.
        MAIN-PROCEDURE.
-           DISPLAY "Enter the number of Candidates N ".
-           ACCEPT N.
-           DISPLAY "Enter the number of Seats to allocate R ".
-           ACCEPT R.
+           MOVE 'Y' TO WS-AGAIN.
+           PERFORM RUN-ONE-PAIR-PARA UNTIL WS-AGAIN = 'N'.
+           EXIT PROGRAM.
+
+      ******************************************************************
+      * RUN-ONE-PAIR-PARA - prompt for one N/R pair, print its
+      * permutation/combination figures, and ask whether to go again
+      * so several seat counts can be checked against the same
+      * candidate list without returning to STVMenu in between.
+      ******************************************************************
+       RUN-ONE-PAIR-PARA.
+           PERFORM GET-N-PARA.
+           PERFORM VALIDATE-N-PARA UNTIL N > ZERO.
+           PERFORM GET-R-PARA.
+           PERFORM VALIDATE-R-PARA UNTIL R > ZERO AND R <= N.
            DISPLAY OUTPUT-TITLE.
            PERFORM PERM-PARA.
-      *     PERFORM DISPLAY-PARA.
-           STOP RUN.
+           IF OVERFLOW-SWITCH = 'N'
+               DISPLAY "Cross-check this nPr against the FACTORIAL "
+               DISPLAY "intrinsic STVPermutationsC uses? (Y/N) "
+               ACCEPT RECON-SWITCH
+               IF RECON-SWITCH = 'Y'
+                   PERFORM RECONCILE-PARA
+               END-IF
+           END-IF.
+           DISPLAY "Compute the Droop quota for this seat count? ".
+           DISPLAY "(Y/N) ".
+           ACCEPT QUOTA-SWITCH.
+           IF QUOTA-SWITCH = 'Y'
+               PERFORM GET-QUOTA-PARA
+           END-IF.
+           MOVE N TO LK-N.
+           MOVE R TO LK-R.
+           DISPLAY "Enter another N/R pair? (Y/N) ".
+           ACCEPT WS-AGAIN.
+
+      ******************************************************************
+      * GET-QUOTA-PARA - Droop quota = (valid poll / (seats+1)) + 1,
+      * using the seat count R already entered on this same screen.
+      ******************************************************************
+       GET-QUOTA-PARA.
+           DISPLAY "Enter the valid poll (total valid votes cast) ".
+           ACCEPT VALID-POLL.
+           COMPUTE DROOP-QUOTA = (VALID-POLL / (R + 1)) + 1.
+           MOVE VALID-POLL TO QZ.
+           DISPLAY "Valid poll: " QZ.
+           MOVE DROOP-QUOTA TO QZ.
+           DISPLAY "Droop quota for " R " seat(s): " QZ.
+
+      ******************************************************************
+      * RECONCILE-PARA - STVPermutationsC gets its nPr figure from the
+      * FACTORIAL intrinsic while this program computes N!/(N-R)! by
+      * hand in X-PARA - two independent paths to the same formula
+      * that could silently drift apart if one is ever changed without
+      * the other. Recompute nPr via FACTORIAL here and compare it
+      * against the manual-loop result already held in U.
+      ******************************************************************
+       RECONCILE-PARA.
+           MOVE 'N' TO RECON-OVERFLOW-SWITCH.
+           COMPUTE RECON-U = FACTORIAL(N) / FACTORIAL(N - R)
+               ON SIZE ERROR
+                   MOVE 'Y' TO RECON-OVERFLOW-SWITCH
+           END-COMPUTE.
+           IF RECON-OVERFLOW-SWITCH = 'Y'
+               DISPLAY "*** FACTORIAL intrinsic overflowed - "
+                   "reconciliation skipped ***"
+           ELSE
+               IF RECON-U = U
+                   DISPLAY "Reconciliation OK: manual loop and "
+                       "FACTORIAL intrinsic agree (" U ")."
+               ELSE
+                   DISPLAY "*** MISMATCH: manual loop=" U
+                       " FACTORIAL intrinsic=" RECON-U " ***"
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * GET-N-PARA / GET-R-PARA - prompt for N and R, offering the
+      * value passed in from the caller (STVMenu's last entry) as the
+      * default when the operator just presses Enter.
+      ******************************************************************
+       GET-N-PARA.
+           PERFORM LOAD-CAND-NAMES-PARA.
+           IF CAND-LOADED-SWITCH = 'Y'
+               PERFORM DISPLAY-CAND-LIST-PARA
+           ELSE
+               IF LK-N NOT = ZERO
+                   DISPLAY "Enter the number of Candidates N [Enter="
+                       LK-N "] "
+               ELSE
+                   DISPLAY "Enter the number of Candidates N "
+               END-IF
+               MOVE SPACES TO WS-INPUT
+               ACCEPT WS-INPUT
+               IF WS-INPUT = SPACES AND LK-N NOT = ZERO
+                   MOVE LK-N TO N
+               ELSE
+                   MOVE WS-INPUT TO N
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * LOAD-CAND-NAMES-PARA / DISPLAY-CAND-LIST-PARA - read a
+      * candidate-name list (one name per line) instead of taking a
+      * bare ACCEPT N, when the file is present. N is derived from the
+      * number of names read.
+      ******************************************************************
+       LOAD-CAND-NAMES-PARA.
+           MOVE 'N' TO CAND-LOADED-SWITCH.
+           MOVE ZERO TO CAND-COUNT.
+           MOVE 'N' TO CAND-EOF-SWITCH.
+           OPEN INPUT CAND-FILE.
+           IF CAND-FILE-STATUS = '00'
+               PERFORM READ-CAND-NAME-PARA UNTIL CAND-EOF-SWITCH = 'Y'
+               CLOSE CAND-FILE
+               IF CAND-COUNT > ZERO
+                   MOVE 'Y' TO CAND-LOADED-SWITCH
+                   MOVE CAND-COUNT TO N
+               END-IF
+           END-IF.
+
+       READ-CAND-NAME-PARA.
+           READ CAND-FILE INTO CAND-NAME-REC
+               AT END
+                   MOVE 'Y' TO CAND-EOF-SWITCH
+               NOT AT END
+                   IF CAND-COUNT < 40
+                       ADD 1 TO CAND-COUNT
+                       MOVE CAND-NAME-REC TO CAND-NAME(CAND-COUNT)
+                   ELSE
+                       DISPLAY "*** candidate_names.dat has more "
+                           "than 40 names - only the first 40 "
+                           "will be used ***"
+                       MOVE 'Y' TO CAND-EOF-SWITCH
+                   END-IF
+           END-READ.
+
+       DISPLAY-CAND-LIST-PARA.
+           PERFORM DISPLAY-ONE-CAND-PARA VARYING CAND-IDX FROM 1 BY 1
+               UNTIL CAND-IDX > CAND-COUNT.
+
+       DISPLAY-ONE-CAND-PARA.
+           DISPLAY "  Candidate " CAND-IDX ": "
+               FUNCTION TRIM(CAND-NAME(CAND-IDX)).
+
+      ******************************************************************
+      * VALIDATE-N-PARA / VALIDATE-R-PARA - re-prompt when N or R fail
+      * the sanity checks a real seat count has to satisfy: N must be
+      * positive, and R (the number of seats being filled) can be no
+      * larger than the number of candidates standing for them.
+      ******************************************************************
+       VALIDATE-N-PARA.
+           DISPLAY "N must be greater than zero - please re-enter.".
+           PERFORM GET-N-PARA.
+
+       VALIDATE-R-PARA.
+           DISPLAY "R must be greater than zero and not exceed N="
+               N " - please re-enter.".
+           PERFORM GET-R-PARA.
+
+       GET-R-PARA.
+           IF LK-R NOT = ZERO
+               DISPLAY "Enter the number of Seats to allocate R [Enter="
+                   LK-R "] "
+           ELSE
+               DISPLAY "Enter the number of Seats to allocate R "
+           END-IF.
+           MOVE SPACES TO WS-INPUT.
+           ACCEPT WS-INPUT.
+           IF WS-INPUT = SPACES AND LK-R NOT = ZERO
+               MOVE LK-R TO R
+           ELSE
+               MOVE WS-INPUT TO R
+           END-IF.
 
        PERM-PARA.
+           MOVE 'N' TO OVERFLOW-SWITCH.
            MOVE 1 to F.
-           PERFORM X-PARA VARYING I FROM 1 BY 1 UNTIL I > N.
+           PERFORM X-PARA VARYING I FROM 1 BY 1
+               UNTIL I > N OR OVERFLOW-SWITCH = 'Y'.
            MOVE F TO P.
       *    DISPLAY "FACTORIAL OF n IS (n!) =  " P.
            COMPUTE U = N - R.
            move 1 to F
-           PERFORM X-PARA VARYING I FROM 1 BY 1 UNTIL I > U.
+           PERFORM X-PARA VARYING I FROM 1 BY 1
+               UNTIL I > U OR OVERFLOW-SWITCH = 'Y'.
       *    display "(n-r)!" F.
-           COMPUTE U = P/F.
-      *    DISPLAY "Permutations N!/(n-r)! = " U.
-           PERFORM DISPLAY-PARA.
+           IF OVERFLOW-SWITCH = 'Y'
+               PERFORM OVERFLOW-MESSAGE-PARA
+           ELSE
+               COMPUTE U = P/F
+                   ON SIZE ERROR
+                       PERFORM OVERFLOW-MESSAGE-PARA
+                   NOT ON SIZE ERROR
+                       PERFORM COMB-PARA
+               END-COMPUTE
+           END-IF.
       *     STOP RUN.
        X-PARA.
       *    display F " " I.
-           COMPUTE F = F * I.
+           COMPUTE F = F * I
+               ON SIZE ERROR
+                   MOVE 'Y' TO OVERFLOW-SWITCH
+           END-COMPUTE.
+
+       OVERFLOW-MESSAGE-PARA.
+           DISPLAY "*** Value too large for N/R given: N=" N
+               " R=" R " - exceeds field capacity ***".
+
+      ******************************************************************
+      * COMB-PARA - derive the unordered combinations figure nCr from
+      * the permutations figure nPr already held in U (nCr = nPr / r!).
+      ******************************************************************
+       COMB-PARA.
+           MOVE 'N' TO OVERFLOW-SWITCH.
+           MOVE 1 TO R-FACT.
+           PERFORM RFACT-PARA VARYING I FROM 1 BY 1
+               UNTIL I > R OR OVERFLOW-SWITCH = 'Y'.
+           IF OVERFLOW-SWITCH = 'Y'
+               PERFORM OVERFLOW-MESSAGE-PARA
+           ELSE
+               COMPUTE C = U / R-FACT
+                   ON SIZE ERROR
+                       PERFORM OVERFLOW-MESSAGE-PARA
+                   NOT ON SIZE ERROR
+                       PERFORM DISPLAY-PARA
+               END-COMPUTE
+           END-IF.
+
+       RFACT-PARA.
+           COMPUTE R-FACT = R-FACT * I
+               ON SIZE ERROR
+                   MOVE 'Y' TO OVERFLOW-SWITCH
+           END-COMPUTE.
 
        DISPLAY-PARA.
            move N to Z.
@@ -68,11 +314,12 @@
            MOVE R to out-pref
            move U to Z.
            MOVE Z to out-perm.
+           move C to Z.
+           MOVE Z to out-comb.
            DISPLAY OUTPUT-ROW.
 
+       DISPLAY-EXIT.
+           EXIT.
 
 
-
-
-      * END PROGRAM SubSTVPermnPr.
-       EXIT PROGRAM.
\ No newline at end of file
+       END PROGRAM SubSTVPermnPr.
