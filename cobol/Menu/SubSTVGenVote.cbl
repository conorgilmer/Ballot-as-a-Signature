@@ -0,0 +1,262 @@
+      ******************************************************************
+      * Author:    Conor Gilmer
+      * Date:      08/08/2026
+      * Purpose:   Generate one randomised full ranking of 1..N
+      *            candidates and append it as a ballot record to the
+      *            generated-votes file.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SubSTVGenVote.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT VOTES-FILE
+           ASSIGN TO 'votes_output.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS VR-BALLOT-ID
+           FILE STATUS IS VOTES-FILE-STATUS.
+       SELECT SEQ-FILE
+           ASSIGN TO 'votes_seq_ctl.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SEQ-FILE-STATUS.
+       SELECT CAND-FILE
+           ASSIGN TO 'candidate_names.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CAND-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VOTES-FILE          RECORD CONTAINS 280 CHARACTERS.
+       COPY VotesRec.
+
+       FD  CAND-FILE            RECORD CONTAINS 20 CHARACTERS.
+       01  CAND-NAME-REC        PIC X(20).
+
+       FD  SEQ-FILE            RECORD CONTAINS 6 CHARACTERS.
+       01  SEQ-RECORD          PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+       COPY BallotRec.
+
+       77 N                    PIC 9(3).
+       77 I                    PIC 9(3).
+       77 J                    PIC 9(3).
+       77 TEMP-PREF            PIC 9(3).
+       77 LAST-BALLOT-ID       PIC 9(6) VALUE ZERO.
+       77 SEQ-FILE-STATUS      PIC XX VALUE '00'.
+       77 VOTES-FILE-STATUS    PIC XX VALUE '00'.
+       77 CAND-FILE-STATUS     PIC XX VALUE '00'.
+       77 CAND-EOF-SWITCH      PIC X VALUE 'N'.
+       77 CAND-LOADED-SWITCH   PIC X VALUE 'N'.
+       77 CAND-COUNT           PIC 9(3) VALUE ZERO.
+       01 CAND-NAMES-AREA.
+           05 CAND-NAME        PIC X(20) OCCURS 40 TIMES.
+       77 GV-RANDOM            PIC 9V9(9).
+       77 GV-SEED               PIC 9(8).
+
+       01  OUTPUT-ROW.
+           05 filler           PIC XX.
+           05 out-ballot-id    PIC Z(5)9.
+           05 filler           PIC XX.
+           05 out-ranking      PIC X(274).
+
+       01  PREF-EDIT           PIC Z(2)9.
+       77  OUT-PTR             PIC 9(4).
+       77  GV-INPUT            PIC X(12).
+       77  PREF-TRUNC-SWITCH   PIC X VALUE 'N'.
+
+       LINKAGE SECTION.
+       01  LK-N PIC 9(12).
+
+       PROCEDURE DIVISION USING LK-N.
+       MAIN-PROCEDURE.
+           PERFORM GET-N-PARA.
+           PERFORM VALIDATE-N-PARA UNTIL N > ZERO AND N <= 40.
+           PERFORM GET-NEXT-BALLOT-ID-PARA.
+           PERFORM BUILD-RANKING-PARA.
+           PERFORM SHUFFLE-PARA.
+           PERFORM WRITE-BALLOT-PARA.
+           DISPLAY "Ballot " LAST-BALLOT-ID " generated and saved.".
+           MOVE N TO LK-N.
+           EXIT PROGRAM.
+       MAIN-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * GET-N-PARA - prompt for N, offering the value passed in from
+      * the caller (STVMenu's last entry) as the default on Enter.
+      ******************************************************************
+       GET-N-PARA.
+           PERFORM LOAD-CAND-NAMES-PARA.
+           IF CAND-LOADED-SWITCH = 'Y'
+               DISPLAY "Using candidate name file - N=" N
+           ELSE
+               IF LK-N NOT = ZERO
+                   DISPLAY "Enter the number of Candidates N [Enter="
+                       LK-N "] "
+               ELSE
+                   DISPLAY "Enter the number of Candidates N "
+               END-IF
+               MOVE SPACES TO GV-INPUT
+               ACCEPT GV-INPUT
+               IF GV-INPUT = SPACES AND LK-N NOT = ZERO
+                   MOVE LK-N TO N
+               ELSE
+                   MOVE GV-INPUT TO N
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * VALIDATE-N-PARA - re-prompt until N is a sane candidate count:
+      * greater than zero, and no larger than the 40-candidate ceiling
+      * the ballot-ranking table (BallotRec.cpy) was built to hold.
+      ******************************************************************
+       VALIDATE-N-PARA.
+           DISPLAY "N must be greater than zero and not exceed 40 "
+               "- please re-enter.".
+           PERFORM GET-N-PARA.
+
+      ******************************************************************
+      * LOAD-CAND-NAMES-PARA - read a candidate-name list (one name
+      * per line) instead of taking a bare ACCEPT N, when the file is
+      * present. N is derived from the number of names read.
+      ******************************************************************
+       LOAD-CAND-NAMES-PARA.
+           MOVE 'N' TO CAND-LOADED-SWITCH.
+           MOVE ZERO TO CAND-COUNT.
+           MOVE 'N' TO CAND-EOF-SWITCH.
+           OPEN INPUT CAND-FILE.
+           IF CAND-FILE-STATUS = '00'
+               PERFORM READ-CAND-NAME-PARA UNTIL CAND-EOF-SWITCH = 'Y'
+               CLOSE CAND-FILE
+               IF CAND-COUNT > ZERO
+                   MOVE 'Y' TO CAND-LOADED-SWITCH
+                   MOVE CAND-COUNT TO N
+               END-IF
+           END-IF.
+
+       READ-CAND-NAME-PARA.
+           READ CAND-FILE INTO CAND-NAME-REC
+               AT END
+                   MOVE 'Y' TO CAND-EOF-SWITCH
+               NOT AT END
+                   IF CAND-COUNT < 40
+                       ADD 1 TO CAND-COUNT
+                       MOVE CAND-NAME-REC TO CAND-NAME(CAND-COUNT)
+                   ELSE
+                       DISPLAY "*** candidate_names.dat has more "
+                           "than 40 names - only the first 40 "
+                           "will be used ***"
+                       MOVE 'Y' TO CAND-EOF-SWITCH
+                   END-IF
+           END-READ.
+
+      ******************************************************************
+      * GET-NEXT-BALLOT-ID-PARA - pull the last ballot id used from the
+      * sequence-control file (if any) and reserve the next one.
+      ******************************************************************
+       GET-NEXT-BALLOT-ID-PARA.
+           MOVE ZERO TO LAST-BALLOT-ID.
+           OPEN INPUT SEQ-FILE.
+           IF SEQ-FILE-STATUS = '00'
+               READ SEQ-FILE
+                   NOT AT END
+                       MOVE SEQ-RECORD TO LAST-BALLOT-ID
+               END-READ
+               CLOSE SEQ-FILE
+           END-IF.
+           ADD 1 TO LAST-BALLOT-ID.
+           OPEN OUTPUT SEQ-FILE.
+           MOVE LAST-BALLOT-ID TO SEQ-RECORD.
+           WRITE SEQ-RECORD.
+           CLOSE SEQ-FILE.
+       GET-NEXT-BALLOT-ID-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * BUILD-RANKING-PARA - seed the ranking array with 1..N before the
+      * shuffle is applied.
+      ******************************************************************
+       BUILD-RANKING-PARA.
+           MOVE N TO BALLOT-CAND-COUNT.
+           PERFORM SEED-PREF-PARA VARYING I FROM 1 BY 1 UNTIL I > N.
+       BUILD-RANKING-EXIT.
+           EXIT.
+
+       SEED-PREF-PARA.
+           MOVE I TO BALLOT-PREF(I).
+
+      ******************************************************************
+      * SHUFFLE-PARA - Fisher-Yates shuffle of the 1..N ranking array
+      * using the intrinsic RANDOM function, seeded from the time of
+      * day so successive runs do not replay the same shuffle.
+      ******************************************************************
+       SHUFFLE-PARA.
+           ACCEPT GV-SEED FROM TIME.
+           COMPUTE GV-RANDOM = FUNCTION RANDOM(GV-SEED).
+           PERFORM SWAP-PARA VARYING I FROM N BY -1 UNTIL I < 2.
+       SHUFFLE-EXIT.
+           EXIT.
+
+       SWAP-PARA.
+           COMPUTE GV-RANDOM = FUNCTION RANDOM.
+           COMPUTE J = FUNCTION MOD((GV-RANDOM * 1000000), I) + 1.
+           MOVE BALLOT-PREF(I) TO TEMP-PREF.
+           MOVE BALLOT-PREF(J) TO BALLOT-PREF(I).
+           MOVE TEMP-PREF TO BALLOT-PREF(J).
+
+      ******************************************************************
+      * WRITE-BALLOT-PARA - append the generated ballot to the votes
+      * file in the same readable column style used elsewhere in the
+      * toolkit.
+      ******************************************************************
+       WRITE-BALLOT-PARA.
+           MOVE LAST-BALLOT-ID TO BALLOT-ID.
+           MOVE SPACES TO out-ranking.
+           MOVE 1 TO OUT-PTR.
+           MOVE 'N' TO PREF-TRUNC-SWITCH.
+           PERFORM APPEND-PREF-TEXT-PARA
+               VARYING I FROM 1 BY 1 UNTIL I > N.
+           IF PREF-TRUNC-SWITCH = 'Y'
+               DISPLAY "*** WARNING: ballot " LAST-BALLOT-ID
+                   " ranking text overflowed the 274-character "
+                   "out-ranking field and was truncated - reduce "
+                   "candidate name lengths or candidate count ***"
+           END-IF.
+           MOVE LAST-BALLOT-ID TO VR-BALLOT-ID.
+           MOVE out-ranking TO VR-RANKING.
+           OPEN I-O VOTES-FILE.
+           IF VOTES-FILE-STATUS = '35'
+               OPEN OUTPUT VOTES-FILE
+               CLOSE VOTES-FILE
+               OPEN I-O VOTES-FILE
+           END-IF.
+           WRITE VOTES-RECORD.
+           CLOSE VOTES-FILE.
+       WRITE-BALLOT-EXIT.
+           EXIT.
+
+       APPEND-PREF-TEXT-PARA.
+           IF CAND-LOADED-SWITCH = 'Y'
+               STRING FUNCTION TRIM(CAND-NAME(BALLOT-PREF(I)))
+                      DELIMITED BY SIZE
+                      "|" DELIMITED BY SIZE
+                      INTO out-ranking
+                      WITH POINTER OUT-PTR
+                      ON OVERFLOW
+                          MOVE 'Y' TO PREF-TRUNC-SWITCH
+               END-STRING
+           ELSE
+               MOVE BALLOT-PREF(I) TO PREF-EDIT
+               STRING PREF-EDIT DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      INTO out-ranking
+                      WITH POINTER OUT-PTR
+                      ON OVERFLOW
+                          MOVE 'Y' TO PREF-TRUNC-SWITCH
+               END-STRING
+           END-IF.
+
+       END PROGRAM SubSTVGenVote.
