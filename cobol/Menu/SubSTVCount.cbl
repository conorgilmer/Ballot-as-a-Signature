@@ -0,0 +1,601 @@
+      ******************************************************************
+      * Author:    Conor Gilmer
+      * Date:      08/08/2026
+      * Purpose:   Run a full Single Transferable Vote count against
+      *            the generated-votes file: work out the Droop quota,
+      *            then repeatedly elect any candidate reaching quota
+      *            (transferring their surplus at the Gregory transfer
+      *            value) or eliminate the lowest continuing candidate
+      *            (transferring their ballots at full weight) until
+      *            every seat is filled, printing the result of each
+      *            round to the console and to stv_count_output.dat.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SubSTVCount.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT VOTES-FILE
+           ASSIGN TO 'votes_output.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS VR-BALLOT-ID
+           FILE STATUS IS VOTES-FILE-STATUS.
+       SELECT CAND-FILE
+           ASSIGN TO 'candidate_names.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CAND-FILE-STATUS.
+       SELECT COUNT-FILE
+           ASSIGN TO 'stv_count_output.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS COUNT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VOTES-FILE          RECORD CONTAINS 280 CHARACTERS.
+       COPY VotesRec.
+
+       FD  CAND-FILE            RECORD CONTAINS 20 CHARACTERS.
+       01  CAND-NAME-REC        PIC X(20).
+
+       FD  COUNT-FILE           RECORD CONTAINS 80 CHARACTERS.
+       01  COUNT-RECORD         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 N                    PIC 9(3).
+       77 R                    PIC 9(12).
+       77 I                    PIC 9(3).
+       77 SC-INPUT             PIC X(12).
+       77 VOTES-FILE-STATUS    PIC XX VALUE '00'.
+       77 CAND-FILE-STATUS     PIC XX VALUE '00'.
+       77 COUNT-FILE-STATUS    PIC XX VALUE '00'.
+       77 CAND-EOF-SWITCH      PIC X VALUE 'N'.
+       77 CAND-LOADED-SWITCH   PIC X VALUE 'N'.
+       77 CAND-COUNT           PIC 9(3) VALUE ZERO.
+       77 CAND-IDX             PIC 9(3).
+       01 CAND-NAMES-AREA.
+           05 CAND-NAME        PIC X(20) OCCURS 40 TIMES.
+
+       77 EOF-SWITCH           PIC X VALUE 'N'.
+       77 BALLOT-TOTAL         PIC 9(6) VALUE ZERO.
+       77 SC-BALLOT-IDX        PIC 9(6).
+       77 SC-PREF-IDX          PIC 9(3).
+       77 SC-PTR               PIC 9(4).
+       77 SC-TOKEN             PIC X(20).
+       77 SC-FIND-IDX          PIC 9(3).
+       77 SC-FOUND-SWITCH      PIC X VALUE 'N'.
+       77 SC-TRUNC-WARNED-SW   PIC X VALUE 'N'.
+       77 SC-NOMATCH-WARNED-SW PIC X VALUE 'N'.
+
+       01  SC-BALLOT-TABLE.
+           05 SC-BALLOT            OCCURS 500 TIMES.
+               10 SC-BALLOT-ID      PIC 9(6).
+               10 SC-BALLOT-RANK    PIC 9(3) OCCURS 40 TIMES.
+               10 SC-BALLOT-PTR     PIC 9(3).
+               10 SC-BALLOT-CAND    PIC 9(3).
+               10 SC-BALLOT-WEIGHT  PIC 9V9(4).
+               10 SC-BALLOT-ACTIVE  PIC X.
+               10 SC-BALLOT-INVALID PIC X VALUE 'N'.
+
+       01  SC-CAND-TABLE.
+           05 SC-CAND               OCCURS 40 TIMES.
+               10 SC-CAND-VOTES      PIC 9(9)V9(4).
+               10 SC-CAND-STATUS     PIC X.
+                   88 SC-CAND-CONTINUING VALUE 'C'.
+                   88 SC-CAND-ELECTED     VALUE 'E'.
+                   88 SC-CAND-ELIMINATED  VALUE 'X'.
+
+       77 DROOP-QUOTA          PIC 9(9) VALUE ZERO.
+       77 ELECTED-COUNT        PIC 9(3) VALUE ZERO.
+       77 CONTINUING-COUNT     PIC 9(3) VALUE ZERO.
+       77 ROUND-NUM            PIC 9(3) VALUE ZERO.
+       77 ROUND-SWITCH         PIC X VALUE 'Y'.
+       77 ELECTED-THIS-ROUND   PIC 9(3) VALUE ZERO.
+       77 SC-SURPLUS           PIC 9(9)V9(4).
+       77 SC-TRANSFER-VALUE    PIC 9V9(4).
+       77 SC-LOW-VOTES         PIC 9(9)V9(4).
+       77 SC-LOW-IDX           PIC 9(3) VALUE ZERO.
+       77 SC-NEXT-CAND         PIC 9(3).
+       77 ZN                   PIC Z(2)9.
+       77 ZR                   PIC Z(11)9.
+       77 ZB                   PIC Z(5)9.
+       77 ZQ                   PIC Z(8)9.
+       77 ZV                   PIC Z(8)9.9(4).
+
+       01 COUNT-ROW PIC X(80).
+
+       LINKAGE SECTION.
+       01  LK-N PIC 9(12).
+       01  LK-R PIC 9(12).
+
+       PROCEDURE DIVISION USING LK-N LK-R.
+       MAIN-PROCEDURE.
+           PERFORM GET-N-PARA.
+           PERFORM VALIDATE-N-PARA UNTIL N > ZERO AND N <= 40.
+           PERFORM GET-R-PARA.
+           PERFORM VALIDATE-R-PARA UNTIL R > ZERO AND R <= N.
+           PERFORM INIT-CAND-TABLE-PARA VARYING I FROM 1 BY 1
+               UNTIL I > N.
+           PERFORM LOAD-BALLOTS-PARA.
+           IF BALLOT-TOTAL = ZERO
+               DISPLAY "No ballots found in votes file - run "
+                   "Generate Vote first."
+               MOVE N TO LK-N
+               MOVE R TO LK-R
+               EXIT PROGRAM
+           END-IF.
+           COMPUTE DROOP-QUOTA = (BALLOT-TOTAL / (R + 1)) + 1.
+           OPEN OUTPUT COUNT-FILE.
+           IF COUNT-FILE-STATUS NOT = '00'
+               DISPLAY "*** Unable to open stv_count_output.dat "
+                   "for output - status " COUNT-FILE-STATUS " ***"
+               MOVE N TO LK-N
+               MOVE R TO LK-R
+               EXIT PROGRAM
+           END-IF.
+           PERFORM WRITE-HEADER-PARA.
+           PERFORM ASSIGN-FIRST-PREF-PARA VARYING SC-BALLOT-IDX
+               FROM 1 BY 1 UNTIL SC-BALLOT-IDX > BALLOT-TOTAL.
+           MOVE ZERO TO ELECTED-COUNT.
+           MOVE 'Y' TO ROUND-SWITCH.
+           PERFORM COUNT-ROUND-PARA UNTIL ELECTED-COUNT >= R
+               OR ROUND-SWITCH = 'N'.
+           PERFORM WRITE-FINAL-SUMMARY-PARA.
+           CLOSE COUNT-FILE.
+           MOVE N TO LK-N.
+           MOVE R TO LK-R.
+           EXIT PROGRAM.
+       MAIN-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * GET-N-PARA - prompt for N, offering the value passed in from
+      * the caller (STVMenu's last entry) as the default on Enter, the
+      * same way every other Sub program in this toolkit does.
+      ******************************************************************
+       GET-N-PARA.
+           PERFORM LOAD-CAND-NAMES-PARA.
+           IF CAND-LOADED-SWITCH = 'Y'
+               DISPLAY "Using candidate name file - N=" N
+           ELSE
+               IF LK-N NOT = ZERO
+                   DISPLAY "Enter the number of Candidates N [Enter="
+                       LK-N "] "
+               ELSE
+                   DISPLAY "Enter the number of Candidates N "
+               END-IF
+               MOVE SPACES TO SC-INPUT
+               ACCEPT SC-INPUT
+               IF SC-INPUT = SPACES AND LK-N NOT = ZERO
+                   MOVE LK-N TO N
+               ELSE
+                   MOVE SC-INPUT TO N
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * LOAD-CAND-NAMES-PARA - read the candidate-name list (one name
+      * per line) so the same name/number encoding SubSTVGenVote used
+      * to write each ballot's ranking can be decoded back again.
+      ******************************************************************
+       LOAD-CAND-NAMES-PARA.
+           MOVE 'N' TO CAND-LOADED-SWITCH.
+           MOVE ZERO TO CAND-COUNT.
+           MOVE 'N' TO CAND-EOF-SWITCH.
+           OPEN INPUT CAND-FILE.
+           IF CAND-FILE-STATUS = '00'
+               PERFORM READ-CAND-NAME-PARA UNTIL CAND-EOF-SWITCH = 'Y'
+               CLOSE CAND-FILE
+               IF CAND-COUNT > ZERO
+                   MOVE 'Y' TO CAND-LOADED-SWITCH
+                   MOVE CAND-COUNT TO N
+               END-IF
+           END-IF.
+
+       READ-CAND-NAME-PARA.
+           READ CAND-FILE INTO CAND-NAME-REC
+               AT END
+                   MOVE 'Y' TO CAND-EOF-SWITCH
+               NOT AT END
+                   IF CAND-COUNT < 40
+                       ADD 1 TO CAND-COUNT
+                       MOVE CAND-NAME-REC TO CAND-NAME(CAND-COUNT)
+                   ELSE
+                       DISPLAY "*** candidate_names.dat has more "
+                           "than 40 names - only the first 40 "
+                           "will be used ***"
+                       MOVE 'Y' TO CAND-EOF-SWITCH
+                   END-IF
+           END-READ.
+
+      ******************************************************************
+      * GET-R-PARA / VALIDATE-R-PARA - prompt for the number of seats
+      * to be filled, offering the caller's last value as the default,
+      * and re-prompt until it is a sane seat count for N candidates.
+      ******************************************************************
+       GET-R-PARA.
+           IF LK-R NOT = ZERO
+               DISPLAY "Enter the number of Seats to allocate R [Enter="
+                   LK-R "] "
+           ELSE
+               DISPLAY "Enter the number of Seats to allocate R "
+           END-IF.
+           MOVE SPACES TO SC-INPUT.
+           ACCEPT SC-INPUT.
+           IF SC-INPUT = SPACES AND LK-R NOT = ZERO
+               MOVE LK-R TO R
+           ELSE
+               MOVE SC-INPUT TO R
+           END-IF.
+
+       VALIDATE-R-PARA.
+           DISPLAY "R must be greater than zero and not exceed N="
+               N " - please re-enter.".
+           PERFORM GET-R-PARA.
+
+       VALIDATE-N-PARA.
+           DISPLAY "N must be greater than zero and not exceed 40 "
+               "- please re-enter.".
+           PERFORM GET-N-PARA.
+
+      ******************************************************************
+      * INIT-CAND-TABLE-PARA - every candidate starts continuing with
+      * no votes before the first round is counted.
+      ******************************************************************
+       INIT-CAND-TABLE-PARA.
+           MOVE ZERO TO SC-CAND-VOTES(I).
+           MOVE 'C' TO SC-CAND-STATUS(I).
+
+      ******************************************************************
+      * LOAD-BALLOTS-PARA - read every ballot off the indexed votes
+      * file (in ballot-ID order, since it is keyed rather than plain
+      * sequential) and decode its text ranking into SC-BALLOT-RANK.
+      ******************************************************************
+       LOAD-BALLOTS-PARA.
+           MOVE ZERO TO BALLOT-TOTAL.
+           MOVE 'N' TO EOF-SWITCH.
+           OPEN INPUT VOTES-FILE.
+           IF VOTES-FILE-STATUS NOT = '00'
+               DISPLAY "No generated votes file found - run "
+                   "Generate Vote first."
+           ELSE
+               PERFORM READ-BALLOT-PARA UNTIL EOF-SWITCH = 'Y'
+               CLOSE VOTES-FILE
+           END-IF.
+       LOAD-BALLOTS-EXIT.
+           EXIT.
+
+       READ-BALLOT-PARA.
+           READ VOTES-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO EOF-SWITCH
+               NOT AT END
+                   IF BALLOT-TOTAL < 500
+                       ADD 1 TO BALLOT-TOTAL
+                       PERFORM DECODE-BALLOT-PARA
+                   ELSE
+                       IF SC-TRUNC-WARNED-SW = 'N'
+                           DISPLAY "*** More than 500 ballots on "
+                               "file - count truncated to the "
+                               "first 500 ***"
+                           MOVE 'Y' TO SC-TRUNC-WARNED-SW
+                       END-IF
+                   END-IF
+           END-READ.
+
+      ******************************************************************
+      * DECODE-BALLOT-PARA - unpack this ballot's VR-RANKING text back
+      * into an ordered list of candidate numbers. Numeric-mode slots
+      * are a fixed 4 characters (a 3-char zero-suppressed number plus
+      * a space), so they are pulled out by position; name-mode slots
+      * are variable width (trimmed name plus a "|" delimiter) so they
+      * are split out on "|" and matched against the candidate-name
+      * table to recover the candidate's number.
+      ******************************************************************
+       DECODE-BALLOT-PARA.
+           MOVE VR-BALLOT-ID TO SC-BALLOT-ID(BALLOT-TOTAL).
+           MOVE 1 TO SC-PTR.
+           PERFORM DECODE-ONE-TOKEN-PARA VARYING SC-PREF-IDX
+               FROM 1 BY 1 UNTIL SC-PREF-IDX > N.
+
+       DECODE-ONE-TOKEN-PARA.
+           MOVE SPACES TO SC-TOKEN.
+           IF CAND-LOADED-SWITCH = 'Y'
+               UNSTRING VR-RANKING DELIMITED BY "|"
+                   INTO SC-TOKEN
+                   WITH POINTER SC-PTR
+               END-UNSTRING
+               PERFORM FIND-CAND-BY-NAME-PARA
+               MOVE SC-FIND-IDX TO
+                   SC-BALLOT-RANK(BALLOT-TOTAL SC-PREF-IDX)
+               IF SC-FIND-IDX = ZERO
+                   MOVE 'Y' TO SC-BALLOT-INVALID(BALLOT-TOTAL)
+                   IF SC-NOMATCH-WARNED-SW = 'N'
+                       DISPLAY "*** WARNING: ballot "
+                           SC-BALLOT-ID(BALLOT-TOTAL)
+                           " has an unmatched or truncated "
+                           "preference token - excluded from the "
+                           "count (further occurrences not "
+                           "reported individually) ***"
+                       MOVE 'Y' TO SC-NOMATCH-WARNED-SW
+                   END-IF
+               END-IF
+           ELSE
+               MOVE VR-RANKING(SC-PTR:3) TO SC-TOKEN
+               COMPUTE SC-BALLOT-RANK(BALLOT-TOTAL SC-PREF-IDX) =
+                   FUNCTION NUMVAL(SC-TOKEN)
+               ADD 4 TO SC-PTR
+           END-IF.
+
+       FIND-CAND-BY-NAME-PARA.
+           MOVE ZERO TO SC-FIND-IDX.
+           MOVE 'N' TO SC-FOUND-SWITCH.
+           PERFORM SCAN-CAND-NAME-PARA VARYING CAND-IDX FROM 1 BY 1
+               UNTIL CAND-IDX > CAND-COUNT OR SC-FOUND-SWITCH = 'Y'.
+
+       SCAN-CAND-NAME-PARA.
+           IF FUNCTION TRIM(CAND-NAME(CAND-IDX)) =
+              FUNCTION TRIM(SC-TOKEN)
+               MOVE CAND-IDX TO SC-FIND-IDX
+               MOVE 'Y' TO SC-FOUND-SWITCH
+           END-IF.
+
+      ******************************************************************
+      * ASSIGN-FIRST-PREF-PARA - every ballot starts fully active, at
+      * full weight, assigned to its own first preference.
+      ******************************************************************
+       ASSIGN-FIRST-PREF-PARA.
+           MOVE 1 TO SC-BALLOT-PTR(SC-BALLOT-IDX).
+           MOVE 1 TO SC-BALLOT-WEIGHT(SC-BALLOT-IDX).
+           IF SC-BALLOT-INVALID(SC-BALLOT-IDX) = 'Y'
+               MOVE 'N' TO SC-BALLOT-ACTIVE(SC-BALLOT-IDX)
+           ELSE
+               MOVE SC-BALLOT-RANK(SC-BALLOT-IDX 1) TO
+                   SC-BALLOT-CAND(SC-BALLOT-IDX)
+               MOVE 'Y' TO SC-BALLOT-ACTIVE(SC-BALLOT-IDX)
+           END-IF.
+
+      ******************************************************************
+      * COUNT-ROUND-PARA - one full round of the count: tally votes
+      * for every continuing candidate, print the standings, elect
+      * anyone reaching quota (transferring their surplus), and if no
+      * one reached quota either declare the remaining continuing
+      * candidates elected (if they exactly fill the remaining seats)
+      * or eliminate the lowest continuing candidate and transfer
+      * their ballots on.
+      ******************************************************************
+       COUNT-ROUND-PARA.
+           ADD 1 TO ROUND-NUM.
+           PERFORM TALLY-VOTES-PARA.
+           PERFORM WRITE-ROUND-HEADER-PARA.
+           PERFORM DISPLAY-CAND-VOTES-PARA VARYING I FROM 1 BY 1
+               UNTIL I > N.
+           MOVE ZERO TO ELECTED-THIS-ROUND.
+           PERFORM ELECT-REACHING-QUOTA-PARA VARYING I FROM 1 BY 1
+               UNTIL I > N.
+           IF ELECTED-THIS-ROUND = ZERO AND ELECTED-COUNT < R
+               MOVE ZERO TO CONTINUING-COUNT
+               PERFORM COUNT-CONTINUING-PARA VARYING I FROM 1 BY 1
+                   UNTIL I > N
+               IF CONTINUING-COUNT > ZERO AND
+                  CONTINUING-COUNT <= (R - ELECTED-COUNT)
+                   PERFORM ELECT-ALL-CONTINUING-PARA VARYING I
+                       FROM 1 BY 1 UNTIL I > N
+               ELSE
+                   PERFORM ELIMINATE-LOWEST-PARA
+               END-IF
+           END-IF.
+
+       TALLY-VOTES-PARA.
+           PERFORM ZERO-CAND-VOTES-PARA VARYING I FROM 1 BY 1
+               UNTIL I > N.
+           PERFORM ADD-BALLOT-VOTE-PARA VARYING SC-BALLOT-IDX
+               FROM 1 BY 1 UNTIL SC-BALLOT-IDX > BALLOT-TOTAL.
+
+       ZERO-CAND-VOTES-PARA.
+           MOVE ZERO TO SC-CAND-VOTES(I).
+
+       ADD-BALLOT-VOTE-PARA.
+           IF SC-BALLOT-ACTIVE(SC-BALLOT-IDX) = 'Y'
+               IF SC-CAND-STATUS(SC-BALLOT-CAND(SC-BALLOT-IDX)) = 'C'
+                   ADD SC-BALLOT-WEIGHT(SC-BALLOT-IDX) TO
+                     SC-CAND-VOTES(SC-BALLOT-CAND(SC-BALLOT-IDX))
+               ELSE
+                   MOVE 'N' TO SC-BALLOT-ACTIVE(SC-BALLOT-IDX)
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * ELECT-REACHING-QUOTA-PARA / ELECT-ONE-PARA - elect a
+      * continuing candidate whose tally has reached the Droop quota
+      * and transfer their surplus on to the next preference of every
+      * ballot currently held by them, at the Gregory transfer value
+      * (surplus / votes).
+      ******************************************************************
+       ELECT-REACHING-QUOTA-PARA.
+           IF SC-CAND-STATUS(I) = 'C' AND
+              SC-CAND-VOTES(I) >= DROOP-QUOTA
+               PERFORM ELECT-ONE-PARA
+           END-IF.
+
+       ELECT-ONE-PARA.
+           MOVE 'E' TO SC-CAND-STATUS(I).
+           ADD 1 TO ELECTED-COUNT.
+           ADD 1 TO ELECTED-THIS-ROUND.
+           COMPUTE SC-SURPLUS = SC-CAND-VOTES(I) - DROOP-QUOTA.
+           IF SC-CAND-VOTES(I) > ZERO
+               COMPUTE SC-TRANSFER-VALUE ROUNDED =
+                   SC-SURPLUS / SC-CAND-VOTES(I)
+           ELSE
+               MOVE ZERO TO SC-TRANSFER-VALUE
+           END-IF.
+           DISPLAY "  ELECTED: Candidate " I " with "
+               SC-CAND-VOTES(I) " votes (quota " DROOP-QUOTA ")".
+           PERFORM TRANSFER-SURPLUS-PARA VARYING SC-BALLOT-IDX
+               FROM 1 BY 1 UNTIL SC-BALLOT-IDX > BALLOT-TOTAL.
+
+       TRANSFER-SURPLUS-PARA.
+           IF SC-BALLOT-ACTIVE(SC-BALLOT-IDX) = 'Y' AND
+              SC-BALLOT-CAND(SC-BALLOT-IDX) = I
+               COMPUTE SC-BALLOT-WEIGHT(SC-BALLOT-IDX) =
+                   SC-BALLOT-WEIGHT(SC-BALLOT-IDX) * SC-TRANSFER-VALUE
+               PERFORM ADVANCE-BALLOT-PARA
+           END-IF.
+
+      ******************************************************************
+      * ADVANCE-BALLOT-PARA - move a ballot on to its next continuing
+      * preference, or mark it exhausted if none remain.
+      ******************************************************************
+       ADVANCE-BALLOT-PARA.
+           MOVE 'N' TO SC-FOUND-SWITCH.
+           PERFORM ADVANCE-ONE-STEP-PARA
+               UNTIL SC-BALLOT-PTR(SC-BALLOT-IDX) > N
+                   OR SC-FOUND-SWITCH = 'Y'.
+           IF SC-FOUND-SWITCH = 'N'
+               MOVE 'N' TO SC-BALLOT-ACTIVE(SC-BALLOT-IDX)
+           END-IF.
+
+       ADVANCE-ONE-STEP-PARA.
+           ADD 1 TO SC-BALLOT-PTR(SC-BALLOT-IDX).
+           IF SC-BALLOT-PTR(SC-BALLOT-IDX) <= N
+               MOVE SC-BALLOT-RANK(SC-BALLOT-IDX
+                   SC-BALLOT-PTR(SC-BALLOT-IDX)) TO SC-NEXT-CAND
+               IF SC-NEXT-CAND > ZERO
+                   IF SC-CAND-STATUS(SC-NEXT-CAND) = 'C'
+                       MOVE SC-NEXT-CAND TO
+                           SC-BALLOT-CAND(SC-BALLOT-IDX)
+                       MOVE 'Y' TO SC-FOUND-SWITCH
+                   END-IF
+               END-IF
+           END-IF.
+
+       COUNT-CONTINUING-PARA.
+           IF SC-CAND-STATUS(I) = 'C'
+               ADD 1 TO CONTINUING-COUNT
+           END-IF.
+
+       ELECT-ALL-CONTINUING-PARA.
+           IF SC-CAND-STATUS(I) = 'C'
+               MOVE 'E' TO SC-CAND-STATUS(I)
+               ADD 1 TO ELECTED-COUNT
+               ADD 1 TO ELECTED-THIS-ROUND
+               DISPLAY "  ELECTED (fills remaining seat): Candidate "
+                   I " with " SC-CAND-VOTES(I) " votes"
+           END-IF.
+
+      ******************************************************************
+      * ELIMINATE-LOWEST-PARA - drop the lowest-scoring continuing
+      * candidate and pass their ballots on to the next preference at
+      * full weight (no transfer-value scaling on elimination).
+      ******************************************************************
+       ELIMINATE-LOWEST-PARA.
+           MOVE ZERO TO SC-LOW-IDX.
+           MOVE ZERO TO SC-LOW-VOTES.
+           PERFORM FIND-LOW-CAND-PARA VARYING I FROM 1 BY 1
+               UNTIL I > N.
+           IF SC-LOW-IDX = ZERO
+               MOVE 'N' TO ROUND-SWITCH
+           ELSE
+               MOVE 'X' TO SC-CAND-STATUS(SC-LOW-IDX)
+               DISPLAY "  ELIMINATED: Candidate " SC-LOW-IDX " with "
+                   SC-CAND-VOTES(SC-LOW-IDX) " votes"
+               PERFORM TRANSFER-ELIMINATED-PARA VARYING SC-BALLOT-IDX
+                   FROM 1 BY 1 UNTIL SC-BALLOT-IDX > BALLOT-TOTAL
+           END-IF.
+
+       FIND-LOW-CAND-PARA.
+           IF SC-CAND-STATUS(I) = 'C'
+               IF SC-LOW-IDX = ZERO OR SC-CAND-VOTES(I) < SC-LOW-VOTES
+                   MOVE I TO SC-LOW-IDX
+                   MOVE SC-CAND-VOTES(I) TO SC-LOW-VOTES
+               END-IF
+           END-IF.
+
+       TRANSFER-ELIMINATED-PARA.
+           IF SC-BALLOT-ACTIVE(SC-BALLOT-IDX) = 'Y' AND
+              SC-BALLOT-CAND(SC-BALLOT-IDX) = SC-LOW-IDX
+               PERFORM ADVANCE-BALLOT-PARA
+           END-IF.
+
+      ******************************************************************
+      * WRITE-HEADER-PARA / WRITE-ROUND-HEADER-PARA /
+      * DISPLAY-CAND-VOTES-PARA / WRITE-FINAL-SUMMARY-PARA - print the
+      * count's progress to the console and to stv_count_output.dat.
+      ******************************************************************
+       WRITE-HEADER-PARA.
+           MOVE N TO ZN.
+           MOVE R TO ZR.
+           MOVE BALLOT-TOTAL TO ZB.
+           MOVE DROOP-QUOTA TO ZQ.
+           MOVE SPACES TO COUNT-ROW.
+           STRING "STV Count: Candidates=" DELIMITED BY SIZE
+               FUNCTION TRIM(ZN) DELIMITED BY SIZE
+               " Seats=" DELIMITED BY SIZE
+               FUNCTION TRIM(ZR) DELIMITED BY SIZE
+               " Ballots=" DELIMITED BY SIZE
+               FUNCTION TRIM(ZB) DELIMITED BY SIZE
+               " Droop Quota=" DELIMITED BY SIZE
+               FUNCTION TRIM(ZQ) DELIMITED BY SIZE
+               INTO COUNT-ROW
+           END-STRING.
+           DISPLAY COUNT-ROW.
+           MOVE COUNT-ROW TO COUNT-RECORD.
+           WRITE COUNT-RECORD.
+
+       WRITE-ROUND-HEADER-PARA.
+           MOVE SPACES TO COUNT-ROW.
+           STRING "-- Round " DELIMITED BY SIZE
+               ROUND-NUM DELIMITED BY SIZE
+               " --" DELIMITED BY SIZE
+               INTO COUNT-ROW
+           END-STRING.
+           DISPLAY " ".
+           DISPLAY COUNT-ROW.
+           MOVE COUNT-ROW TO COUNT-RECORD.
+           WRITE COUNT-RECORD.
+
+       DISPLAY-CAND-VOTES-PARA.
+           MOVE SC-CAND-VOTES(I) TO ZV.
+           MOVE SPACES TO COUNT-ROW.
+           STRING "  Candidate " DELIMITED BY SIZE
+               I DELIMITED BY SIZE
+               " [" DELIMITED BY SIZE
+               SC-CAND-STATUS(I) DELIMITED BY SIZE
+               "] votes=" DELIMITED BY SIZE
+               FUNCTION TRIM(ZV) DELIMITED BY SIZE
+               INTO COUNT-ROW
+           END-STRING.
+           DISPLAY COUNT-ROW.
+           MOVE COUNT-ROW TO COUNT-RECORD.
+           WRITE COUNT-RECORD.
+
+       WRITE-FINAL-SUMMARY-PARA.
+           MOVE SPACES TO COUNT-ROW.
+           STRING "Final result: " DELIMITED BY SIZE
+               ELECTED-COUNT DELIMITED BY SIZE
+               " of " DELIMITED BY SIZE
+               R DELIMITED BY SIZE
+               " seat(s) filled." DELIMITED BY SIZE
+               INTO COUNT-ROW
+           END-STRING.
+           DISPLAY " ".
+           DISPLAY COUNT-ROW.
+           MOVE COUNT-ROW TO COUNT-RECORD.
+           WRITE COUNT-RECORD.
+           PERFORM WRITE-ELECTED-LINE-PARA VARYING I FROM 1 BY 1
+               UNTIL I > N.
+
+       WRITE-ELECTED-LINE-PARA.
+           IF SC-CAND-STATUS(I) = 'E'
+               MOVE SPACES TO COUNT-ROW
+               STRING "  Elected: Candidate " DELIMITED BY SIZE
+                   I DELIMITED BY SIZE
+                   INTO COUNT-ROW
+               END-STRING
+               DISPLAY COUNT-ROW
+               MOVE COUNT-ROW TO COUNT-RECORD
+               WRITE COUNT-RECORD
+           END-IF.
+
+       END PROGRAM SubSTVCount.
