@@ -0,0 +1,130 @@
+      ******************************************************************
+      * Author:    Conor Gilmer
+      * Date:      08/08/2026
+      * Purpose:   Ballot-signature risk report - compares the number
+      *            of possible full/partial rankings (nPr) against an
+      *            actual voter turnout figure, flagging any row where
+      *            the permutation count exceeds (or comes close to)
+      *            turnout, since a fully-ranked ballot then risks
+      *            working like a unique signature for that voter.
+      * Tectonics: cobc -fintrinsics=FACTORIAL
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SubSTVRiskReport.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT RISK-FILE
+           ASSIGN TO 'risk_report_output.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS RISK-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RISK-FILE            RECORD CONTAINS 72 CHARACTERS.
+       01  RISK-RECORD          PIC X(72).
+
+       WORKING-STORAGE SECTION.
+       77 N              PIC 9(12).
+       77 R              PIC 9(12).
+       77 TURNOUT        PIC 9(12).
+       77 MARGIN-PCT     PIC 9(3) VALUE 10.
+       77 THRESHOLD      PIC 9(12).
+       77 PERMS          PIC 9(12).
+       77 Z              PIC Z9(12)9.
+       77 ZT             PIC Z(11)9.
+       77 RISK-FILE-STATUS PIC XX VALUE '00'.
+
+       01  RISK-TITLE.
+           05 filler         PIC XX VALUE SPACES.
+           05 rt-cand-t      PIC X(10) VALUE "Candidates".
+           05 filler         PIC XX VALUE SPACES.
+           05 rt-pref-t      PIC X(12) VALUE "Preferences".
+           05 filler         PIC XX VALUE SPACES.
+           05 rt-perm-t      PIC X(12) VALUE "Permutations".
+           05 filler         PIC XX VALUE SPACES.
+           05 rt-turn-t      PIC X(12) VALUE "Turnout".
+           05 filler         PIC XX VALUE SPACES.
+           05 rt-flag-t      PIC X(12) VALUE "Risk Flag".
+
+       01  RISK-ROW.
+           05 filler         PIC XX VALUE SPACES.
+           05 rt-cand        PIC Z(9)9.
+           05 filler         PIC XX VALUE SPACES.
+           05 rt-pref        PIC Z(11)9.
+           05 filler         PIC XX VALUE SPACES.
+           05 rt-perm        PIC Z(11)9.
+           05 filler         PIC XX VALUE SPACES.
+           05 rt-turn        PIC Z(11)9.
+           05 filler         PIC XX VALUE SPACES.
+           05 rt-flag        PIC X(12).
+
+       77 RR-INPUT           PIC X(12).
+
+       LINKAGE SECTION.
+       01  LK-N PIC 9(12).
+
+       PROCEDURE DIVISION USING LK-N.
+       MAIN-PROCEDURE.
+           PERFORM GET-N-PARA.
+           DISPLAY "Enter the actual voter turnout for this ".
+           DISPLAY "constituency ".
+           ACCEPT TURNOUT.
+           COMPUTE THRESHOLD =
+               TURNOUT * (100 - MARGIN-PCT) / 100.
+           OPEN OUTPUT RISK-FILE.
+           IF RISK-FILE-STATUS NOT = '00'
+               DISPLAY "*** Unable to open risk_report_output.dat "
+                   "for output - status " RISK-FILE-STATUS " ***"
+               MOVE N TO LK-N
+               EXIT PROGRAM
+           END-IF.
+           DISPLAY RISK-TITLE.
+           MOVE RISK-TITLE TO RISK-RECORD.
+           WRITE RISK-RECORD.
+           PERFORM RISK-PARA VARYING R FROM 1 BY 1 UNTIL R > N.
+           CLOSE RISK-FILE.
+           MOVE N TO LK-N.
+           EXIT PROGRAM.
+
+      ******************************************************************
+      * GET-N-PARA - prompt for N, offering the value passed in from
+      * the caller (STVMenu's last entry) as the default on Enter.
+      ******************************************************************
+       GET-N-PARA.
+           IF LK-N NOT = ZERO
+               DISPLAY "Enter the number of Candidates N [Enter="
+                   LK-N "] "
+           ELSE
+               DISPLAY "Enter the number of Candidates N "
+           END-IF.
+           MOVE SPACES TO RR-INPUT.
+           ACCEPT RR-INPUT.
+           IF RR-INPUT = SPACES AND LK-N NOT = ZERO
+               MOVE LK-N TO N
+           ELSE
+               MOVE RR-INPUT TO N
+           END-IF.
+
+       RISK-PARA.
+           COMPUTE PERMS = FACTORIAL(N) / FACTORIAL(N - R)
+               ON SIZE ERROR
+                   MOVE 999999999999 TO PERMS
+           END-COMPUTE.
+           MOVE N TO Z.
+           MOVE Z TO rt-cand.
+           MOVE R TO rt-pref.
+           MOVE PERMS TO Z.
+           MOVE Z TO rt-perm.
+           MOVE TURNOUT TO ZT.
+           MOVE ZT TO rt-turn.
+           IF PERMS >= THRESHOLD
+               MOVE "*** RISK ***" TO rt-flag
+           ELSE
+               MOVE "ok" TO rt-flag
+           END-IF.
+           DISPLAY RISK-ROW.
+           MOVE RISK-ROW TO RISK-RECORD.
+           WRITE RISK-RECORD.
+
+       END PROGRAM SubSTVRiskReport.
