@@ -6,12 +6,31 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. STVMenu.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT AUDIT-FILE
+           ASSIGN TO 'stv_audit_log.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  AUDIT-FILE           RECORD CONTAINS 90 CHARACTERS.
+       01  AUDIT-RECORD         PIC X(90).
+
        WORKING-STORAGE SECTION.
        01 WS-WORKING-STORAGE.
            05 WS-USER-RESPONSE       PIC X.
            05 ARE-THERE-MORE-RECORDS PIC XXX VALUE 'YES'.
+           05 WS-LAST-N              PIC 9(12) VALUE ZERO.
+           05 WS-LAST-R              PIC 9(12) VALUE ZERO.
+           05 WS-RUN-DATE            PIC 9(8).
+           05 WS-RUN-TIME            PIC 9(8).
+           05 WS-N-EDIT              PIC Z(11)9.
+           05 WS-R-EDIT              PIC Z(11)9.
+           05 WS-AUDIT-FILE-STATUS   PIC XX VALUE '00'.
+           05 WS-AUDIT-FIELDS        PIC X(4) VALUE SPACES.
 
        PROCEDURE DIVISION.
 
@@ -26,9 +45,11 @@
        DISPLAY "================================= "
        DISPLAY " STV Permutation Tools            ".
        DISPLAY " ".
-       DISPLAY " 1 Permutations nPr".
+       DISPLAY " 1 Permutations nPr / Combinations nCr".
        DISPLAY " 2 Generate Vote ".
        DISPLAY " 3 List Generated Votes   ".
+       DISPLAY " 4 Ballot Signature Risk Report ".
+       DISPLAY " 5 Run STV Count ".
        DISPLAY " 0 QUIT".
        DISPLAY " ".
        DISPLAY " Select Option".
@@ -42,6 +63,10 @@
              PERFORM 0400-GENERATE-VOTE
        ELSE IF WS-USER-RESPONSE =3
              PERFORM 0500-LIST-VOTES
+       ELSE IF WS-USER-RESPONSE =4
+             PERFORM 0600-RISK-REPORT
+       ELSE IF WS-USER-RESPONSE =5
+             PERFORM 0650-STV-COUNT
        ELSE IF WS-USER-RESPONSE =0
             PERFORM 0900-QUIT
        ELSE PERFORM 0900-QUIT.
@@ -49,22 +74,101 @@
 
        0300-PERMUTATIONS.
            DISPLAY "Calculating...Permutations"
-           CALL 'SubSTVPermnPr'
+           CALL 'SubSTVPermnPr' USING WS-LAST-N WS-LAST-R
+           MOVE 'NR' TO WS-AUDIT-FIELDS
+           PERFORM 0700-LOG-AUDIT
            PERFORM 0200-MENU.
        0300-EXIT.
 
        0400-GENERATE-VOTE.
            DISPLAY "GENERATE VOTE."
-           CALL 'SubSTVGenVote'
+           CALL 'SubSTVGenVote' USING WS-LAST-N
+           MOVE 'N' TO WS-AUDIT-FIELDS
+           PERFORM 0700-LOG-AUDIT
            PERFORM 0200-MENU.
        0400-EXIT.
 
        0500-LIST-VOTES.
            DISPLAY "List Votes"
            CALL 'SubSTVListVotes'
+           MOVE 'NONE' TO WS-AUDIT-FIELDS
+           PERFORM 0700-LOG-AUDIT
            PERFORM 0200-MENU.
        0500-EXIT.
 
+       0600-RISK-REPORT.
+           DISPLAY "Ballot Signature Risk Report."
+           CALL 'SubSTVRiskReport' USING WS-LAST-N
+           MOVE 'N' TO WS-AUDIT-FIELDS
+           PERFORM 0700-LOG-AUDIT
+           PERFORM 0200-MENU.
+       0600-EXIT.
+
+       0650-STV-COUNT.
+           DISPLAY "Running STV Count."
+           CALL 'SubSTVCount' USING WS-LAST-N WS-LAST-R
+           MOVE 'NR' TO WS-AUDIT-FIELDS
+           PERFORM 0700-LOG-AUDIT
+           PERFORM 0200-MENU.
+       0650-EXIT.
+
+      ******************************************************************
+      * 0700-LOG-AUDIT - append a timestamped record of the menu
+      * option chosen to the audit trail file, so any count result
+      * can be traced back to how it was produced. Only the N/R
+      * fields the chosen option actually takes are included -
+      * WS-AUDIT-FIELDS is set by the calling paragraph to 'NR', 'N'
+      * or 'NONE' - so an option that never touched N or R (List
+      * Votes) or only took N (Generate Vote, Risk Report) does not
+      * get a misleading value carried over from an earlier,
+      * unrelated option tacked on to its audit line.
+      ******************************************************************
+       0700-LOG-AUDIT.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           MOVE WS-LAST-N TO WS-N-EDIT.
+           MOVE WS-LAST-R TO WS-R-EDIT.
+           MOVE SPACES TO AUDIT-RECORD.
+           IF WS-AUDIT-FIELDS = 'NR'
+               STRING WS-RUN-DATE DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   WS-RUN-TIME DELIMITED BY SIZE
+                   " OPTION=" DELIMITED BY SIZE
+                   WS-USER-RESPONSE DELIMITED BY SIZE
+                   " N=" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-N-EDIT) DELIMITED BY SIZE
+                   " R=" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-R-EDIT) DELIMITED BY SIZE
+                   INTO AUDIT-RECORD
+               END-STRING
+           ELSE IF WS-AUDIT-FIELDS = 'N'
+               STRING WS-RUN-DATE DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   WS-RUN-TIME DELIMITED BY SIZE
+                   " OPTION=" DELIMITED BY SIZE
+                   WS-USER-RESPONSE DELIMITED BY SIZE
+                   " N=" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-N-EDIT) DELIMITED BY SIZE
+                   INTO AUDIT-RECORD
+               END-STRING
+           ELSE
+               STRING WS-RUN-DATE DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   WS-RUN-TIME DELIMITED BY SIZE
+                   " OPTION=" DELIMITED BY SIZE
+                   WS-USER-RESPONSE DELIMITED BY SIZE
+                   INTO AUDIT-RECORD
+               END-STRING
+           END-IF.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-FILE-STATUS = '35'
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE.
+       0700-EXIT.
+           EXIT.
+
        0900-QUIT.
        DISPLAY "================================= "
        DISPLAY "       QUITTING PROGRAM           ".
