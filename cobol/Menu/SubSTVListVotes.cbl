@@ -0,0 +1,144 @@
+      ******************************************************************
+      * Author:    Conor Gilmer
+      * Date:      08/08/2026
+      * Purpose:   Read back the generated-votes file and print each
+      *            ballot's ranking, plus a total ballot count, in the
+      *            same boxed column style as SubSTVPermnPr's
+      *            OUTPUT-ROW.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SubSTVListVotes.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT VOTES-FILE
+           ASSIGN TO 'votes_output.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS VR-BALLOT-ID
+           FILE STATUS IS VOTES-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VOTES-FILE          RECORD CONTAINS 280 CHARACTERS.
+       COPY VotesRec.
+
+       WORKING-STORAGE SECTION.
+       77 VOTES-FILE-STATUS    PIC XX VALUE '00'.
+       77 EOF-SWITCH           PIC X VALUE 'N'.
+       77 BALLOT-COUNT         PIC 9(6) VALUE ZERO.
+
+       01  SEEN-RANKING-TABLE.
+           05 SEEN-ENTRY               OCCURS 500 TIMES.
+               10 SEEN-RANKING          PIC X(274).
+               10 SEEN-COUNT            PIC 9(4).
+       77 SEEN-TOTAL           PIC 9(4) VALUE ZERO.
+       77 DUP-IDX              PIC 9(4).
+       77 FOUND-SWITCH         PIC X VALUE 'N'.
+       77 DUP-BALLOT-COUNT     PIC 9(4) VALUE ZERO.
+       77 DUP-GROUP-COUNT      PIC 9(4) VALUE ZERO.
+       77 SEEN-TRUNC-WARNED-SW PIC X VALUE 'N'.
+
+       01  OUTPUT-TITLE.
+           05 filler           PIC XX.
+           05 out-id-t         PIC X(9) VALUE "Ballot ID".
+           05 filler           PIC XX.
+           05 out-rank-t       PIC X(20) VALUE "Ranking".
+
+       01  OUTPUT-ROW.
+           05 filler           PIC XX.
+           05 out-ballot-id    PIC Z(5)9.
+           05 filler           PIC XX.
+           05 out-ranking      PIC X(274).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT VOTES-FILE.
+           IF VOTES-FILE-STATUS NOT = '00'
+               DISPLAY "No generated votes file found - run Generate "
+                   "Vote first."
+               EXIT PROGRAM
+           END-IF.
+           DISPLAY OUTPUT-TITLE.
+           PERFORM READ-VOTE-PARA UNTIL EOF-SWITCH = 'Y'.
+           CLOSE VOTES-FILE.
+           DISPLAY " ".
+           DISPLAY "Total ballots listed: " BALLOT-COUNT.
+           PERFORM DUPLICATE-SUMMARY-PARA.
+           EXIT PROGRAM.
+       MAIN-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * READ-VOTE-PARA - walk the indexed votes file in ballot-ID order
+      * (NEXT RECORD, since the file is keyed for direct lookup rather
+      * than a plain sequential organisation).
+      ******************************************************************
+       READ-VOTE-PARA.
+           READ VOTES-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO EOF-SWITCH
+               NOT AT END
+                   MOVE VR-BALLOT-ID TO out-ballot-id
+                   MOVE VR-RANKING TO out-ranking
+                   DISPLAY OUTPUT-ROW
+                   ADD 1 TO BALLOT-COUNT
+                   PERFORM CHECK-DUP-PARA
+           END-READ.
+
+      ******************************************************************
+      * CHECK-DUP-PARA - track how many times each distinct full
+      * ranking has been seen, so we can flag collisions at the end.
+      * A unique ranking is itself a soft signature; seeing the same
+      * ranking twice is worth a note in the risk report.
+      ******************************************************************
+       CHECK-DUP-PARA.
+           MOVE 'N' TO FOUND-SWITCH.
+           PERFORM SCAN-SEEN-PARA VARYING DUP-IDX FROM 1 BY 1
+               UNTIL DUP-IDX > SEEN-TOTAL OR FOUND-SWITCH = 'Y'.
+           IF FOUND-SWITCH = 'N'
+               IF SEEN-TOTAL < 500
+                   ADD 1 TO SEEN-TOTAL
+                   MOVE VR-RANKING TO SEEN-RANKING(SEEN-TOTAL)
+                   MOVE 1 TO SEEN-COUNT(SEEN-TOTAL)
+               ELSE
+                   IF SEEN-TRUNC-WARNED-SW = 'N'
+                       DISPLAY "*** More than 500 distinct rankings "
+                           "on file - duplicate tracking truncated "
+                           "to the first 500 ***"
+                       MOVE 'Y' TO SEEN-TRUNC-WARNED-SW
+                   END-IF
+               END-IF
+           END-IF.
+
+       SCAN-SEEN-PARA.
+           IF SEEN-RANKING(DUP-IDX) = VR-RANKING
+               MOVE 'Y' TO FOUND-SWITCH
+               ADD 1 TO SEEN-COUNT(DUP-IDX)
+               ADD 1 TO DUP-BALLOT-COUNT
+               IF SEEN-COUNT(DUP-IDX) = 2
+                   ADD 1 TO DUP-GROUP-COUNT
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * DUPLICATE-SUMMARY-PARA - print a summary section listing every
+      * ranking that was seen more than once, with how many ballots
+      * shared it.
+      ******************************************************************
+       DUPLICATE-SUMMARY-PARA.
+           DISPLAY " ".
+           DISPLAY "Duplicate ranking check: " DUP-GROUP-COUNT
+               " distinct ranking(s) repeated, " DUP-BALLOT-COUNT
+               " extra ballot(s) involved.".
+           PERFORM DISPLAY-DUP-PARA VARYING DUP-IDX FROM 1 BY 1
+               UNTIL DUP-IDX > SEEN-TOTAL.
+
+       DISPLAY-DUP-PARA.
+           IF SEEN-COUNT(DUP-IDX) > 1
+               DISPLAY "  Seen " SEEN-COUNT(DUP-IDX) " times: "
+                   FUNCTION TRIM(SEEN-RANKING(DUP-IDX))
+           END-IF.
+
+       END PROGRAM SubSTVListVotes.
