@@ -10,27 +10,102 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Fact.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT FACT-FILE
+           ASSIGN TO 'factorial_table.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FACT-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  FACT-FILE           RECORD CONTAINS 50 CHARACTERS.
+       01  FACT-RECORD         PIC X(50).
+
        WORKING-STORAGE SECTION.
-       77 I PIC 9(8).
-       77 F PIC 9(8) VALUE 1.
-       77 N PIC 9(8).
-       77 P PIC Z(7)9.
+       77 I PIC 9(13).
+       77 F PIC 9(13) VALUE 1.
+       77 N PIC 9(13).
+       77 P PIC Z(12)9.
+       77 LOW-N PIC 9(13).
+       77 HIGH-N PIC 9(13).
+       77 TABLE-SWITCH PIC X VALUE 'N'.
+       77 FACT-FILE-STATUS PIC XX VALUE '00'.
+       77 OVERFLOW-SWITCH PIC X VALUE 'N'.
+       01 FACT-ROW PIC X(50).
 
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
 
        MAIN-PARA.
-           DISPLAY "ENTER ANY NUMBER".
-           ACCEPT N.
-           PERFORM X-PARA VARYING I FROM 1 BY 1 UNTIL I > N.
-           MOVE F TO P.
-           DISPLAY "FACTORIAL OF GIVEN NUMBER IS" P.
+           DISPLAY "Build a factorial reference table across a range ".
+           DISPLAY "of N instead of one value? (Y/N) ".
+           ACCEPT TABLE-SWITCH.
+           IF TABLE-SWITCH = 'Y'
+               PERFORM TABLE-MODE-PARA
+           ELSE
+               DISPLAY "ENTER ANY NUMBER"
+               ACCEPT N
+               MOVE 1 TO F
+               PERFORM X-PARA VARYING I FROM 1 BY 1
+                   UNTIL I > N OR OVERFLOW-SWITCH = 'Y'
+               IF OVERFLOW-SWITCH = 'Y'
+                   DISPLAY "*** Value too large for N given: N=" N
+                       " ***"
+               ELSE
+                   MOVE F TO P
+                   DISPLAY "FACTORIAL OF GIVEN NUMBER IS" P
+               END-IF
+           END-IF.
            STOP RUN.
+
        X-PARA.
-           COMPUTE F = F * I.
+           COMPUTE F = F * I
+               ON SIZE ERROR
+                   MOVE 'Y' TO OVERFLOW-SWITCH
+           END-COMPUTE.
+
+      ******************************************************************
+      * TABLE-MODE-PARA - loop FACTORIAL(N) across a low-to-high range
+      * of N and write the whole reference table to a file instead of
+      * re-running the program by hand for every candidate count.
+      ******************************************************************
+       TABLE-MODE-PARA.
+           DISPLAY "Enter the low N for the table ".
+           ACCEPT LOW-N.
+           DISPLAY "Enter the high N for the table ".
+           ACCEPT HIGH-N.
+           OPEN OUTPUT FACT-FILE.
+           PERFORM WRITE-FACT-ROW-PARA VARYING N FROM LOW-N BY 1
+               UNTIL N > HIGH-N.
+           CLOSE FACT-FILE.
+           DISPLAY "Factorial table written to factorial_table.dat".
+
+       WRITE-FACT-ROW-PARA.
+           MOVE 'N' TO OVERFLOW-SWITCH.
+           MOVE 1 TO F.
+           PERFORM X-PARA VARYING I FROM 1 BY 1
+               UNTIL I > N OR OVERFLOW-SWITCH = 'Y'.
+           MOVE SPACES TO FACT-ROW.
+           IF OVERFLOW-SWITCH = 'Y'
+               STRING "N=" DELIMITED BY SIZE
+                   N DELIMITED BY SIZE
+                   "  N! too large for field capacity" DELIMITED BY SIZE
+                   INTO FACT-ROW
+               END-STRING
+           ELSE
+               MOVE F TO P
+               STRING "N=" DELIMITED BY SIZE
+                   N DELIMITED BY SIZE
+                   "  N!=" DELIMITED BY SIZE
+                   P DELIMITED BY SIZE
+                   INTO FACT-ROW
+               END-STRING
+           END-IF.
+           DISPLAY FACT-ROW.
+           MOVE FACT-ROW TO FACT-RECORD.
+           WRITE FACT-RECORD.
 
 
        END PROGRAM Fact.
